@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      *  STORMAST - store master record layout.  One record per   *
+      *  store, line sequential, shared by every program that     *
+      *  needs the list of known stores, its tax jurisdiction and *
+      *  its tax rate.                                            *
+      *-----------------------------------------------------------*
+       01 SM-STORE-RECORD.
+           05 SM-STORE-NUMBER          PIC 9(02).
+           05 SM-JURISDICTION-CODE     PIC X(04).
+           05 SM-TAX-RATE              PIC 9(02)V99.
+           05 SM-STORE-NAME            PIC X(20).
+           05 SM-STORE-STATUS          PIC X(01).
+               88 SM-STORE-ACTIVE          VALUE "A".
+               88 SM-STORE-CLOSED          VALUE "C".
