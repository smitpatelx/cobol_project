@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      *  STABLE - in-memory store table, loaded from the store    *
+      *  master file at the start of a run.  Sized by an          *
+      *  OCCURS DEPENDING ON so adding or closing a store is a    *
+      *  data change to the master file, not a recompile.         *
+      *-----------------------------------------------------------*
+       01 ST-STORE-TABLE-CONTROL.
+           05 ST-STORE-COUNT           PIC 9(04) VALUE 0.
+
+       01 ST-STORE-TABLE.
+           05 ST-STORE-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON ST-STORE-COUNT
+                   INDEXED BY ST-IDX.
+               10 ST-STORE-NUMBER      PIC 9(02).
+               10 ST-JURISDICTION-CODE PIC X(04).
+               10 ST-TAX-RATE          PIC 9(02)V99.
+               10 ST-STORE-NAME        PIC X(20).
+               10 ST-STORE-STATUS      PIC X(01).
