@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+      *  RUNAUDIT - one line appended to the shared run-history    *
+      *  audit-trail file by a program at the end of a run, so a   *
+      *  later reconciliation can trace a discrepancy back to when *
+      *  a run actually happened.                                  *
+      *-----------------------------------------------------------*
+       01 AUDIT-DETAIL-LINE.
+           05 AUDIT-PROGRAM-ID         PIC X(08).
+           05 FILLER                   PIC X     VALUE ",".
+           05 AUDIT-RUN-DATE           PIC 9(06).
+           05 FILLER                   PIC X     VALUE ",".
+           05 AUDIT-RUN-TIME           PIC 9(08).
+           05 FILLER                   PIC X     VALUE ",".
+           05 AUDIT-RECORD-COUNT       PIC 9(09).
+           05 FILLER                   PIC X     VALUE ",".
+           05 AUDIT-TOTAL-TAX          PIC 9(09).99.
+           05 FILLER                   PIC X     VALUE ",".
+           05 AUDIT-TOTAL-AMOUNT       PIC 9(09).99.
+           05 FILLER                   PIC X(04) VALUE SPACES.
