@@ -12,6 +12,33 @@
            select output-file
                assign "../../../data/S&LReport.out"
                organization is line sequential.
+      *
+           select exception-file
+               assign "../../../data/S&LExceptions.out"
+               organization is line sequential.
+      *
+           select store-master-file
+               assign "../../../data/store_master.dat"
+               organization is line sequential.
+      *
+           select restart-file
+               assign "../../../data/S&LRestart.dat"
+               organization is line sequential
+               file status is ws-restart-status.
+      *
+           select gl-extract-file
+               assign "../../../data/S&LGLExtract.out"
+               organization is line sequential.
+      *
+           select mtd-file
+               assign "../../../data/S&LMonthToDate.dat"
+               organization is line sequential
+               file status is ws-mtd-status.
+      *
+           select audit-file
+               assign "../../../data/RunHistoryAudit.out"
+               organization is line sequential
+               file status is ws-audit-status.
       *
        data division.
        file section.
@@ -32,11 +59,80 @@
            data record is print-line.
       *
        01 print-line                   pic x(73).
+      *
+       fd exception-file
+           record contains 80 characters
+           data record is exception-line.
+      *
+       01 exception-line               pic x(80).
+      *
+       fd store-master-file
+           data record is SM-STORE-RECORD.
+      *
+           COPY STORMAST.
+      *
+      *    checkpoint record -- one line holding the count of input
+      *    records already processed and the page number reached,
+      *    so a rerun can skip past what the last run completed.
+       fd restart-file
+           record contains 20 characters
+           data record is restart-line.
+      *
+       01 restart-line.
+           05 rl-restart-count         pic 9(9).
+           05 rl-restart-page          pic 9(9).
+           05 filler                   pic x(2)  value spaces.
+      *
+      *    comma-delimited extract for loading into the GL system --
+      *    one line per valid transaction, alongside the print report.
+       fd gl-extract-file
+           record contains 30 characters
+           data record is gl-extract-line.
+      *
+       01 gl-extract-line              pic x(30).
+      *
+      *    running month-to-date total per store, carried forward
+      *    across daily runs and rewritten at the end of each run.
+       fd mtd-file
+           record contains 13 characters
+           data record is mtd-record.
+      *
+       01 mtd-record.
+           05 mtd-store-number         pic 99.
+           05 mtd-store-total          pic 9(9)V99.
+      *
+      *    shared run-history audit trail -- one line appended by
+      *    every run of this program, and by Program4, so a later
+      *    reconciliation can trace a discrepancy back to a run.
+       fd audit-file
+           record contains 64 characters
+           data record is audit-detail-line.
+      *
+           COPY RUNAUDIT.
       *
        working-storage section.
 
        01 ws-flags.
            05 WS-EOF-FLAGS             pic XX.
+           05 WS-line-VALID-SW         pic X value "Y".
+               88 WS-line-VALID            value "Y".
+               88 WS-line-INVALID          value "N".
+           05 WS-SM-EOF-FLAG           pic X value "N".
+           05 ws-restart-status        pic XX.
+           05 WS-INVOICE-FOUND-SW      pic X value "N".
+               88 WS-INVOICE-FOUND         value "Y".
+           05 WS-MTD-EOF-FLAG          pic X value "N".
+           05 ws-mtd-status            pic XX.
+           05 ws-audit-status          pic XX.
+           05 WS-FIRST-TRANS-SW        pic X value "Y".
+               88 WS-FIRST-TRANS           value "Y".
+
+           COPY STABLE.
+
+       01 ws-restart-fields.
+           05 ws-skip-count            pic 9(9) value 0.
+           05 ws-skip-idx              pic 9(9) value 0.
+           05 ws-records-processed     pic 9(9) value 0.
 
        01 ws-declaration.
            05 ws-pg-numbers              pic 99
@@ -49,37 +145,57 @@
            05 ws-total-for-cash            pic 99.
            05 ws-total-for-credit          pic 99.
            05 ws-total-for-debit           pic 99.
-           05 ws-total-percentage-of-cash        pic 99V99.
-           05 ws-total-percentage-of-credit      pic 99V99.
-           05 ws-total-percentage-of-debit       pic 99V99.
-           05 ws-tax-in-total             pic 9(9)V99.
-           05 ws-total-number-of-stores      pic 99 value 06.
-           05 ws-total-transaction-initially      pic 9(9)V99 value 
+           05 ws-total-percentage-of-cash        pic 999V99.
+           05 ws-total-percentage-of-credit      pic 999V99.
+           05 ws-total-percentage-of-debit       pic 999V99.
+           05 ws-tax-in-total             pic 9(9)V99 value 0.
+           05 ws-grand-total-amount       pic 9(9)V99 value 0.
+           05 ws-total-transaction-initially      pic 9(9)V99 value
            0.
-           05 ws-maximum-amount-of-transaction  pic 9(9)V99 value 
+           05 ws-maximum-amount-of-transaction  pic 9(9)V99 value
            0.
-           05 ws-minimum-amount-of-transaction   pic 9(9)V99 value 
+           05 ws-minimum-amount-of-transaction   pic 9(9)V99 value
            0.
            05 ws-maximum-number-of-transaction-store   pic 99 value 00.
            05 ws-minimum-number-of-transaction-store    pic 99 value 00.
-           05 ws-total-transaction-store-individually  occurs 6 times 
-           indexed
-               BY indx-for-store.
-               10 ws-final-transaction-store  pic 9(9)V99 value 0.
-
-       01 ws-num-for-stores.
-           05 filler                   pic 99 value 01.
-           05 filler                   pic 99 value 02.
-           05 filler                   pic 99 value 03.
-           05 filler                   pic 99 value 04.
-           05 filler                   pic 99 value 05.
-           05 filler                   pic 99 value 12.
 
-       01 ws-store-num-const redefines ws-num-for-stores
-           occurs 6 times indexed by index-const             pic 99.
-
-       01 ws-constants.
-           05 ws-tax-applicable        pic 99 value 13.
+      *    per-store accumulators -- sized off the store master table
+      *    loaded at 0050-LOAD-STORE-MASTER, not a fixed count.
+       01 ws-store-totals-table.
+           05 ws-total-transaction-store-individually
+                   OCCURS 1 TO 500 TIMES
+                   DEPENDING ON ST-STORE-COUNT
+                   INDEXED BY indx-for-store.
+               10 ws-final-transaction-store  pic 9(9)V99 value 0.
+               10 ws-mtd-transaction-store    pic 9(9)V99 value 0.
+
+      *    month-to-date ranking, carried forward across runs via
+      *    mtd-file -- today's totals are folded in by
+      *    0420-FINALIZE-MTD-TOTALS before the file is rewritten.
+       01 ws-mtd-ranking.
+           05 ws-mtd-search-idx            pic 9(4) value 0.
+           05 ws-maximum-mtd-amount        pic 9(9)V99 value 0.
+           05 ws-minimum-mtd-amount        pic 9(9)V99 value 0.
+           05 ws-maximum-mtd-store         pic 99 value 00.
+           05 ws-minimum-mtd-store         pic 99 value 00.
+
+      *    invoice numbers seen so far this run, grown as the file is
+      *    read, so a repeated invoice number can be caught before the
+      *    totals are finalized.
+       01 ws-invoice-table-control.
+           05 ws-invoice-count          pic 9(6) value 0.
+
+       01 ws-invoice-table.
+           05 ws-invoice-entry OCCURS 1 TO 999999 TIMES
+                   DEPENDING ON ws-invoice-count
+                   INDEXED BY ws-invoice-idx
+                   pic X(9).
+
+      *    tax is looked up per store from the store master table --
+      *    ws-matched-store-idx is set by 420-CHECK-StoRE-VALID once a
+      *    line's store number is confirmed against ST-STORE-TABLE.
+       01 ws-tax-lookup.
+           05 ws-matched-store-idx     pic 9(4) value 0.
 
        01 ws-r-heading.
            05 filler                   pic x(10) value "Smit Patel".
@@ -142,11 +258,33 @@
            05 ws-sku-c              pic X(15).
            05 filler                   pic X(2)  value spaces.
            05 ws-taxe                 pic $(4)9.99.
-           05 filler                   pic X(1)  value spaces.
 
        01 ws-blank-lines.
            05 filler                   pic x(73) value spaces.
 
+       01 ws-exception-detail.
+           05 filler                   pic x(11) value "EXCEPTION: ".
+           05 ws-exc-trans-code        pic x.
+           05 filler                   pic x(2)  value spaces.
+           05 ws-exc-store             pic x(2).
+           05 filler                   pic x(2)  value spaces.
+           05 ws-exc-invoice           pic x(9).
+           05 filler                   pic x(2)  value spaces.
+           05 ws-exc-reason            pic x(48).
+           05 filler                   pic x(3)  value spaces.
+
+       01 ws-gl-extract-detail.
+           05 gl-trans-code            pic X.
+           05 filler                   pic X     value ",".
+           05 gl-store-number          pic 99.
+           05 filler                   pic X     value ",".
+           05 gl-payment-type          pic XX.
+           05 filler                   pic X     value ",".
+           05 gl-amount                pic 9(5).99.
+           05 filler                   pic X     value ",".
+           05 gl-tax                   pic 9(5).99.
+           05 filler                   pic x(5)  value spaces.
+
        01 ws-tno-s-and-l.
            05 filler                   pic x(35)
                value "  total number of S&L records    : ".
@@ -166,14 +304,14 @@
            05 filler                   pic x(36) value spaces.
 
        01 ws-payment-t-per.
-           05 filler                   pic x(34)
-               value "  Payment Types Percentage: CASH- ".
-           05 ws-tper-cash-val         pic z9.99.
-           05 filler                   pic x(12) value '%   CREDIT- '.
-           05 ws-tper-credit-val       pic z9.99.
-           05 filler                   pic x(11) value '%   DEBIT- '.
-           05 ws-tper-debit-val        pic z9.99.
-           05 filler                   pic x(4) value '%'.
+           05 filler                   pic x(33)
+               value " Payment Types Percentage: CASH- ".
+           05 ws-tper-cash-val         pic zz9.99.
+           05 filler                   pic x(10) value '% CREDIT- '.
+           05 ws-tper-credit-val       pic zz9.99.
+           05 filler                   pic x(9)  value '% DEBIT- '.
+           05 ws-tper-debit-val        pic zz9.99.
+           05 filler                   pic x(3) value '%'.
 
        01 ws-tax-in-total-owing.
            05 filler                   pic x(35)
@@ -197,17 +335,50 @@
            05 ws-snum-w-l-sl-val       pic 99.
            05 filler                   pic x(14) value spaces.
 
+       01 ws-store-num-with-highest-mtd.
+           05 filler                   pic x(35)
+               value "  StoRE NUMBER THAT HAS HIGHEST MTD".
+           05 filler                   pic x(22)
+               value " TRANSACTION AMOUNT - ".
+           05 ws-snum-w-h-mtd-val      pic 99.
+           05 filler                   pic x(14) value spaces.
+
+       01 ws-store-num-with-lowest-mtd.
+           05 filler                   pic x(35)
+               value "  StoRE NUMBER THAT HAS LOWEST  MTD".
+           05 filler                   pic x(22)
+               value " TRANSACTION AMOUNT - ".
+           05 ws-snum-w-l-mtd-val      pic 99.
+           05 filler                   pic x(14) value spaces.
+
        PROCEDURE DIVISION.
        0100-read-DATA.
       *
+      *LOAD STORE MASTER TABLE
+      *
+           PERFORM 0050-LOAD-STORE-MASTER.
+      *
+      *CHECK FOR A CHECKPOINT LEFT BY AN INTERRUPTED RUN
+      *
+           PERFORM 0080-CHECK-RESTART.
+      *
       *OPEN FILES
       *
            open input  input-file.
-           open output output-file.
-      *
+
+           if(ws-skip-count > 0) then
+               open extend output-file
+               open extend exception-file
+               open extend gl-extract-file
+               PERFORM 0090-SKIP-TO-CHECKPOINT
+               move ws-skip-count       to ws-records-processed
+           else
+               open output output-file
+               open output exception-file
+               open output gl-extract-file
       *write REPORT HEADING
-      *
-           write print-line from ws-r-heading.
+               write print-line from ws-r-heading
+           end-if.
       *START readING INPUT FILE
            read input-file
                AT END move 't'         to WS-EOF-FLAGS
@@ -216,12 +387,133 @@
            PERFORM 0200-PROCESS-lineS until WS-EOF-FLAGS = 't'.
 
            PERFORM 0120-PRINT-FOOTER.
+           PERFORM 0059-APPEND-AUDIT-RECORD.
+           PERFORM 0098-CLEAR-CHECKPOINT.
 
       *CLOSE FILES AND GO BACK
-           CLOSE input-file output-file.
+           CLOSE input-file output-file exception-file gl-extract-file.
            GOBACK.
        0100-END.
 
+       0080-CHECK-RESTART.
+           MOVE 0                      to ws-skip-count.
+           OPEN INPUT restart-file.
+           if(ws-restart-status = "00") then
+               READ restart-file
+                   AT END CONTINUE
+               END-READ
+               if(ws-restart-status = "00") then
+                   move rl-restart-count   to ws-skip-count
+                   move rl-restart-page    to ws-pg-numbers
+               end-if
+               CLOSE restart-file
+           end-if.
+       0080-END.
+
+       0090-SKIP-TO-CHECKPOINT.
+           PERFORM 0095-SKIP-ONE-RECORD VARYING ws-skip-idx from 1 BY 1
+               until ws-skip-idx > ws-skip-count
+               or WS-EOF-FLAGS = "t".
+       0090-END.
+
+      *    a resumed run must still validate and accumulate every
+      *    record it skips past -- it was already durably printed,
+      *    exception-flagged, and GL-extracted by the interrupted run,
+      *    but every in-memory total starts back at zero, so the
+      *    totals, MTD fold-in, and audit record need this record
+      *    folded back in without writing it out a second time.
+       0095-SKIP-ONE-RECORD.
+           read input-file
+               AT END move "t"          to WS-EOF-FLAGS
+               NOT AT END PERFORM 0096-REPLAY-lineS
+           END-read.
+       0095-END.
+
+       0096-REPLAY-lineS.
+           PERFORM 0250-VALIDATE-lineS.
+           if(WS-line-VALID) then
+               PERFORM 0310-ACCUMULATE-lineS
+           end-if.
+       0096-END.
+
+       0099-WRITE-CHECKPOINT.
+           OPEN OUTPUT restart-file.
+           move ws-records-processed   to rl-restart-count.
+           move ws-pg-numbers          to rl-restart-page.
+           WRITE restart-line.
+           CLOSE restart-file.
+       0099-END.
+
+       0098-CLEAR-CHECKPOINT.
+           OPEN OUTPUT restart-file.
+           move 0                      to rl-restart-count.
+           move 0                      to rl-restart-page.
+           WRITE restart-line.
+           CLOSE restart-file.
+       0098-END.
+
+       0050-LOAD-STORE-MASTER.
+           OPEN INPUT store-master-file.
+           PERFORM 0060-READ-STORE-MASTER.
+           PERFORM 0070-BUILD-STORE-TABLE UNTIL WS-SM-EOF-FLAG = "Y".
+           CLOSE store-master-file.
+           PERFORM 0052-LOAD-MTD-TOTALS.
+       0050-END.
+
+      *    carries forward each store's running total from the prior
+      *    day's mtd-file.  a first-ever run finds no file and simply
+      *    leaves every store's month-to-date total at zero.
+       0052-LOAD-MTD-TOTALS.
+           OPEN INPUT mtd-file.
+           if(ws-mtd-status = "00") then
+               PERFORM 0053-READ-MTD-RECORD
+               PERFORM 0054-POST-MTD-RECORD UNTIL WS-MTD-EOF-FLAG = "Y"
+               CLOSE mtd-file
+           end-if.
+       0052-END.
+
+       0053-READ-MTD-RECORD.
+           READ mtd-file
+               AT END move "Y"          to WS-MTD-EOF-FLAG
+           END-READ.
+       0053-END.
+
+       0054-POST-MTD-RECORD.
+           SET ws-mtd-search-idx        to 1
+           PERFORM 0055-MATCH-MTD-STORE VARYING ws-mtd-search-idx
+               from 1 BY 1
+               until ws-mtd-search-idx > ST-STORE-COUNT.
+           PERFORM 0053-READ-MTD-RECORD.
+       0054-END.
+
+       0055-MATCH-MTD-STORE.
+           SET ST-IDX                   to ws-mtd-search-idx.
+           if(mtd-store-number = ST-STORE-NUMBER(ST-IDX)) then
+               move mtd-store-total
+                   to ws-mtd-transaction-store(ws-mtd-search-idx)
+           end-if.
+       0055-END.
+
+       0060-READ-STORE-MASTER.
+           READ store-master-file
+               AT END move "Y"          to WS-SM-EOF-FLAG
+           END-READ.
+       0060-END.
+
+       0070-BUILD-STORE-TABLE.
+           if(SM-STORE-ACTIVE) then
+               ADD 1                    to ST-STORE-COUNT
+               SET ST-IDX               to ST-STORE-COUNT
+               move SM-STORE-NUMBER     to ST-STORE-NUMBER(ST-IDX)
+               move SM-JURISDICTION-CODE
+                                        to ST-JURISDICTION-CODE(ST-IDX)
+               move SM-TAX-RATE         to ST-TAX-RATE(ST-IDX)
+               move SM-STORE-NAME       to ST-STORE-NAME(ST-IDX)
+               move SM-STORE-STATUS     to ST-STORE-STATUS(ST-IDX)
+           end-if.
+           PERFORM 0060-READ-STORE-MASTER.
+       0070-END.
+
        0200-PROCESS-lineS.
 
            PERFORM 0110-PRINT-HEADINGS.
@@ -280,17 +572,30 @@
            write print-line from ws-store-num-with-highest-sl
                after advancing 2 line.
 
-           move ws-minimum-number-of-transaction-store  to 
+           move ws-minimum-number-of-transaction-store  to
            ws-snum-w-l-sl-val.
            write print-line from ws-store-num-with-lowest-sl
                after advancing 1 line.
 
+           perform 0420-FINALIZE-MTD-TOTALS.
+
+           move ws-maximum-mtd-store       to ws-snum-w-h-mtd-val.
+           write print-line from ws-store-num-with-highest-mtd
+               after advancing 2 line.
+
+           move ws-minimum-mtd-store       to ws-snum-w-l-mtd-val.
+           write print-line from ws-store-num-with-lowest-mtd
+               after advancing 1 line.
+
        0120-END.
 
        0210-line-ON-A-PAGE.
 
            PERFORM 0300-PRINT-lineS.
 
+           ADD 1                        to ws-records-processed.
+           PERFORM 0099-WRITE-CHECKPOINT.
+
            read input-file
                AT END move "t" to WS-EOF-FLAGS
                END-read.
@@ -301,14 +606,16 @@
 
            compute ws-total-for-sl = ws-total-for-s + ws-total-l.
 
-           compute ws-total-percentage-of-cash rounded =
-              ( ws-total-for-cash * 100 ) / ws-total-for-sl.
+           if(ws-total-for-sl > 0) then
+               compute ws-total-percentage-of-cash rounded =
+                  ( ws-total-for-cash * 100 ) / ws-total-for-sl
 
-           compute ws-total-percentage-of-credit rounded =
-              ( ws-total-for-credit * 100 ) / ws-total-for-sl.
+               compute ws-total-percentage-of-credit rounded =
+                  ( ws-total-for-credit * 100 ) / ws-total-for-sl
 
-           compute ws-total-percentage-of-debit rounded =
-              ( ws-total-for-debit * 100 ) / ws-total-for-sl.
+               compute ws-total-percentage-of-debit rounded =
+                  ( ws-total-for-debit * 100 ) / ws-total-for-sl
+           end-if.
 
 
 
@@ -316,6 +623,34 @@
 
        0300-PRINT-lineS.
 
+           PERFORM 0250-VALIDATE-lineS.
+
+           if(WS-line-INVALID) then
+               move zero                to ws-tax-for-each-person
+               PERFORM 0260-WRITE-EXCEPTION-lineS
+           else
+               PERFORM 0310-ACCUMULATE-lineS
+               PERFORM 0270-WRITE-GL-EXTRACT-lineS
+           end-if.
+
+           move il-trans-code    to ws-trans-code.
+           move il-trans-amnt  to ws-trans-amnt.
+           move il-type-of-payment        to ws-typ-of-paymnt.
+           move il-num-of-store        to ws-num-of-str.
+           move il-num-of-invoice      to ws-invc-num.
+           move il-sku            to ws-sku-c.
+           move ws-tax-for-each-person            to ws-taxe.
+
+           write print-line from ws-repo-info
+               after advancing 1 line.
+
+       0300-END.
+
+      *    the totals and GL-extract write both need a validated line
+      *    folded in the same way whether it is seen by the normal
+      *    per-page print loop or replayed past a restart checkpoint
+      *    by 0096-REPLAY-lineS -- this paragraph is the shared part.
+       0310-ACCUMULATE-lineS.
            if(il-trans-code = "S") then
                add 1 to ws-total-for-s
            else if (il-trans-code = "L") then
@@ -330,31 +665,112 @@
                add 1 to ws-total-for-debit
            end-if.
 
-           SET indx-for-store             to 1
-           PERFORM 410-PROCESS-StoRES VARYING indx-for-store from 1 BY 1
-               until indx-for-store > ws-total-number-of-stores.
+           SET indx-for-store          to 1
+           PERFORM 410-PROCESS-StoRES VARYING indx-for-store
+               from 1 BY 1
+               until indx-for-store > ST-STORE-COUNT
 
            compute ws-tax-for-each-person ROUNDED =
-               (il-trans-amnt * ws-tax-applicable) / 100.
+               (il-trans-amnt *
+               ST-TAX-RATE(ws-matched-store-idx)) / 100
+
+           add ws-tax-for-each-person          to ws-tax-in-total
+           add il-trans-amnt          to ws-grand-total-amount.
+       0310-END.
+
+       0250-VALIDATE-lineS.
+
+           SET WS-line-VALID               to true.
+
+           if(il-trans-code NOT = "S") and (il-trans-code NOT = "L")
+               then
+               SET WS-line-INVALID         to true
+               move "INVALID TRANS CODE - MUST BE S OR L"
+                                           to ws-exc-reason
+           else if(il-type-of-payment NOT = "CA") and
+               (il-type-of-payment NOT = "CR") and
+               (il-type-of-payment NOT = "DB") then
+               SET WS-line-INVALID         to true
+               move "INVALID PAYMENT TYPE - MUST BE CA/CR/DB"
+                                           to ws-exc-reason
+           else
+               SET indx-for-store          to 1
+               SET WS-line-INVALID         to true
+               PERFORM 420-CHECK-StoRE-VALID VARYING indx-for-store
+                   from 1 BY 1
+                   until indx-for-store > ST-STORE-COUNT
+                   or WS-line-VALID
+               if(WS-line-INVALID) then
+                   move "INVALID STORE NUMBER - NOT ON STORE MASTER"
+                                           to ws-exc-reason
+               else
+                   PERFORM 0255-CHECK-DUPLICATE-INVOICE
+               end-if
+           end-if.
 
-           add ws-tax-for-each-person             to ws-tax-in-total.
+       0250-END.
+
+       0255-CHECK-DUPLICATE-INVOICE.
+           MOVE "N"                        to WS-INVOICE-FOUND-SW.
+           SET ws-invoice-idx              to 1
+           PERFORM 0256-SEARCH-INVOICE VARYING ws-invoice-idx
+               from 1 BY 1
+               until ws-invoice-idx > ws-invoice-count
+               or WS-INVOICE-FOUND.
+
+           if(WS-INVOICE-FOUND) then
+               SET WS-line-INVALID         to true
+               move "DUPLICATE INVOICE NUMBER - ALREADY SEEN THIS RUN"
+                                           to ws-exc-reason
+           else
+               ADD 1                        to ws-invoice-count
+               SET ws-invoice-idx           to ws-invoice-count
+               move il-num-of-invoice
+                                   to ws-invoice-entry(ws-invoice-idx)
+           end-if.
+       0255-END.
 
-           move il-trans-code    to ws-trans-code.
-           move il-trans-amnt  to ws-trans-amnt.
-           move il-type-of-payment        to ws-typ-of-paymnt.
-           move il-num-of-store        to ws-num-of-str.
-           move il-num-of-invoice      to ws-invc-num.
-           move il-sku            to ws-sku-c.
-           move ws-tax-for-each-person            to ws-taxe.
+       0256-SEARCH-INVOICE.
+           if(ws-invoice-entry(ws-invoice-idx) = il-num-of-invoice) then
+               SET WS-INVOICE-FOUND         to true
+           end-if.
+       0256-END.
 
-           write print-line from ws-repo-info
+       420-CHECK-StoRE-VALID.
+           SET ST-IDX                       to indx-for-store.
+           if(il-num-of-store = ST-STORE-NUMBER(ST-IDX)) then
+               SET WS-line-VALID           to true
+               SET ws-matched-store-idx    to ST-IDX
+           end-if.
+       420-END.
+
+       0260-WRITE-EXCEPTION-lineS.
+
+           move il-trans-code              to ws-exc-trans-code.
+           move il-num-of-store            to ws-exc-store.
+           move il-num-of-invoice          to ws-exc-invoice.
+
+           write exception-line from ws-exception-detail
                after advancing 1 line.
 
-       0300-END.
+       0260-END.
+
+       0270-WRITE-GL-EXTRACT-lineS.
+
+           move il-trans-code              to gl-trans-code.
+           move il-num-of-store             to gl-store-number.
+           move il-type-of-payment          to gl-payment-type.
+           move il-trans-amnt               to gl-amount.
+           move ws-tax-for-each-person       to gl-tax.
+
+           write gl-extract-line from ws-gl-extract-detail
+               after advancing 1 line.
+
+       0270-END.
 
        410-PROCESS-StoRES.
-           SET index-const             to indx-for-store.
-           if(il-num-of-store = ws-store-num-const(index-const)) then
+           SET ST-IDX                   to indx-for-store.
+           if(il-num-of-store = ST-STORE-NUMBER(ST-IDX)) then
 
                ADD il-trans-amnt
                                        to ws-final-transaction-store(
@@ -363,32 +779,125 @@
                move ws-final-transaction-store(indx-for-store)
                                        to ws-total-transaction-initially
 
-               if(ws-total-transaction-initially > 
-               ws-maximum-amount-of-transaction) then
-                   move ws-store-num-const(index-const)
-                                       to 
-       ws-maximum-number-of-transaction-store
+               if(WS-FIRST-TRANS) then
+                   move ST-STORE-NUMBER(ST-IDX)
+                       to ws-maximum-number-of-transaction-store
                    move ws-total-transaction-initially
-                                       to 
+                                       to
                                        ws-maximum-amount-of-transaction
-               end-if
-               move ws-maximum-amount-of-transaction
-                                       to 
-                                       ws-minimum-amount-of-transaction
-               if (ws-total-transaction-initially < 
-               ws-minimum-amount-of-transaction)
-                   then
-
-                   move ws-store-num-const(index-const)
-                                       to 
-       ws-minimum-number-of-transaction-store
+                   move ST-STORE-NUMBER(ST-IDX)
+                       to ws-minimum-number-of-transaction-store
                    move ws-total-transaction-initially
-                                       to 
+                                       to
+                                       ws-minimum-amount-of-transaction
+                   move "N"            to WS-FIRST-TRANS-SW
+               else
+                   if(ws-total-transaction-initially >
+                   ws-maximum-amount-of-transaction) then
+                       move ST-STORE-NUMBER(ST-IDX)
+                           to ws-maximum-number-of-transaction-store
+                       move ws-total-transaction-initially
+                                       to
+                                       ws-maximum-amount-of-transaction
+                   end-if
+                   if (ws-total-transaction-initially <
+                   ws-minimum-amount-of-transaction)
+                       then
+
+                       move ST-STORE-NUMBER(ST-IDX)
+                           to ws-minimum-number-of-transaction-store
+                       move ws-total-transaction-initially
+                                       to
                                        ws-minimum-amount-of-transaction
+                   end-if
                end-if
 
            end-if.
 
        410-END.
 
-       END PROGRAM program1.
+      *    folds today's per-store totals into the carried-forward
+      *    month-to-date totals and ranks the stores by the result,
+      *    then rewrites mtd-file so tomorrow's run picks it up.
+       0420-FINALIZE-MTD-TOTALS.
+           SET indx-for-store           to 1
+           PERFORM 0421-ACCUMULATE-ONE-STORE-MTD VARYING indx-for-store
+               from 1 BY 1
+               until indx-for-store > ST-STORE-COUNT.
+           PERFORM 0056-SAVE-MTD-TOTALS.
+       0420-END.
+
+       0421-ACCUMULATE-ONE-STORE-MTD.
+           SET ST-IDX                   to indx-for-store.
+           ADD ws-final-transaction-store(indx-for-store)
+               to ws-mtd-transaction-store(indx-for-store).
+
+           if(indx-for-store = 1) then
+               move ST-STORE-NUMBER(ST-IDX)
+                   to ws-maximum-mtd-store
+               move ws-mtd-transaction-store(indx-for-store)
+                                       to ws-maximum-mtd-amount
+               move ST-STORE-NUMBER(ST-IDX)
+                   to ws-minimum-mtd-store
+               move ws-mtd-transaction-store(indx-for-store)
+                                       to ws-minimum-mtd-amount
+           else
+               if(ws-mtd-transaction-store(indx-for-store) >
+               ws-maximum-mtd-amount) then
+                   move ST-STORE-NUMBER(ST-IDX)
+                       to ws-maximum-mtd-store
+                   move ws-mtd-transaction-store(indx-for-store)
+                                       to ws-maximum-mtd-amount
+               end-if
+               if (ws-mtd-transaction-store(indx-for-store) <
+               ws-minimum-mtd-amount)
+                   then
+                   move ST-STORE-NUMBER(ST-IDX)
+                       to ws-minimum-mtd-store
+                   move ws-mtd-transaction-store(indx-for-store)
+                                       to ws-minimum-mtd-amount
+               end-if
+           end-if.
+       0421-END.
+
+       0056-SAVE-MTD-TOTALS.
+           OPEN OUTPUT mtd-file.
+           SET indx-for-store           to 1
+           PERFORM 0057-WRITE-ONE-MTD-RECORD VARYING indx-for-store
+               from 1 BY 1
+               until indx-for-store > ST-STORE-COUNT.
+           CLOSE mtd-file.
+       0056-END.
+
+       0057-WRITE-ONE-MTD-RECORD.
+           SET ST-IDX                   to indx-for-store.
+           move ST-STORE-NUMBER(ST-IDX) to mtd-store-number.
+           move ws-mtd-transaction-store(indx-for-store)
+                                       to mtd-store-total.
+           write mtd-record.
+       0057-END.
+
+      *    appends one line to the shared run-history audit trail --
+      *    a first-ever run finds no audit-file yet, so the existence
+      *    check mirrors 0080-CHECK-RESTART's OPEN INPUT/file-status
+      *    test rather than assuming the file is already there.
+       0059-APPEND-AUDIT-RECORD.
+           ACCEPT AUDIT-RUN-DATE        from DATE.
+           ACCEPT AUDIT-RUN-TIME        from TIME.
+           move "PROGRAM1"              to AUDIT-PROGRAM-ID.
+           move ws-records-processed    to AUDIT-RECORD-COUNT.
+           move ws-tax-in-total         to AUDIT-TOTAL-TAX.
+           move ws-grand-total-amount   to AUDIT-TOTAL-AMOUNT.
+
+           OPEN INPUT audit-file.
+           if(ws-audit-status = "00") then
+               CLOSE audit-file
+               OPEN EXTEND audit-file
+           else
+               OPEN OUTPUT audit-file
+           end-if.
+           WRITE audit-detail-line.
+           CLOSE audit-file.
+       0059-END.
+
+       END PROGRAM Program1.
