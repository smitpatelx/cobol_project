@@ -0,0 +1,484 @@
+       identification division.
+       program-id. Program5.
+       author.Smit Patel. Devansh Patel.
+
+       environment division.
+       input-output section.
+       file-control.
+           select sl-input-file
+               assign "../../../data/S&LRecords.dat"
+               organization is line sequential.
+      *
+           select returns-input-file
+               assign "../../../data/returns_records.dat"
+               organization is line sequential.
+      *
+           select output-file
+               assign "../../../data/NetReconciliation.out"
+               organization is line sequential.
+      *
+           select store-master-file
+               assign "../../../data/store_master.dat"
+               organization is line sequential.
+      *
+           select invoice-exception-file
+               assign "../../../data/InvoiceDuplicates.out"
+               organization is line sequential.
+      *
+           select recon-exception-file
+               assign "../../../data/NetReconExceptions.out"
+               organization is line sequential.
+      *
+       data division.
+       file section.
+       fd sl-input-file
+           data record is sl-input-line
+           record contains 36 characters.
+      *
+       01 sl-input-line.
+           05 sl-trans-code      pic X.
+           05 sl-trans-amnt    pic 9(5)V99.
+           05 sl-type-of-payment          pic XX.
+           05 sl-num-of-store          pic 99.
+           05 sl-num-of-invoice        pic X(9).
+           05 sl-sku              pic X(15).
+      *
+       fd returns-input-file
+           data record is ret-input-line
+           record contains 36 characters.
+      *
+       01 ret-input-line.
+           05 ret-trans-code      pic X.
+           05 ret-trans-amnt    pic 9(5)V99.
+           05 ret-type-of-payment          pic XX.
+           05 ret-num-of-store          pic 99.
+           05 ret-num-of-invoice        pic X(9).
+           05 ret-sku              pic X(15).
+      *
+       fd output-file
+           record contains 73 characters
+           data record is print-line.
+      *
+       01 print-line                   pic x(73).
+      *
+       fd store-master-file
+           data record is SM-STORE-RECORD.
+      *
+           COPY STORMAST.
+      *
+      *    invoice numbers that show up more than once -- within a
+      *    file or across the S&L/returns pair -- for that day.
+       fd invoice-exception-file
+           record contains 40 characters
+           data record is invoice-exception-line.
+      *
+       01 invoice-exception-line       pic x(40).
+      *
+       fd recon-exception-file
+           record contains 80 characters
+           data record is recon-exception-line.
+      *
+       01 recon-exception-line         pic x(80).
+      *
+       working-storage section.
+
+       01 ws-flags.
+           05 WS-SL-EOF-FLAG            pic X.
+           05 WS-RET-EOF-FLAG           pic X.
+           05 WS-SM-EOF-FLAG            pic X value "N".
+           05 WS-INVOICE-FOUND-SW       pic X value "N".
+               88 WS-INVOICE-FOUND          value "Y".
+           05 WS-LINE-VALID-SW          pic X value "Y".
+               88 WS-LINE-VALID             value "Y".
+               88 WS-LINE-INVALID           value "N".
+
+           COPY STABLE.
+
+      *    invoice numbers seen so far across both files this run.
+       01 ws-invoice-table-control.
+           05 ws-invoice-count          pic 9(6) value 0.
+
+       01 ws-invoice-table.
+           05 ws-invoice-entry OCCURS 1 TO 999999 TIMES
+                   DEPENDING ON ws-invoice-count
+                   INDEXED BY ws-invoice-idx
+                   pic X(9).
+
+       01 ws-invoice-lookup.
+           05 ws-lookup-invoice         pic X(9).
+           05 ws-invoice-source         pic X.
+
+       01 ws-invoice-exc-detail.
+           05 filler                    pic x(19) value
+               "DUPLICATE INVOICE: ".
+           05 ws-exc-invoice-num        pic x(9).
+           05 filler                    pic x(4)  value " in ".
+           05 ws-exc-source             pic x.
+           05 filler                    pic x(7)  value spaces.
+
+      *    per-store accumulators -- sized off the store master table
+      *    loaded at 0050-LOAD-STORE-MASTER, not a fixed count.
+       01 ws-store-totals-table.
+           05 ws-store-totals OCCURS 1 TO 500 TIMES
+                   DEPENDING ON ST-STORE-COUNT
+                   INDEXED BY indx-for-store.
+               10 ws-gross-sl-store        pic 9(9)V99 value 0.
+               10 ws-returns-store         pic 9(9)V99 value 0.
+               10 ws-tax-on-sl-store       pic 9(9)V99 value 0.
+               10 ws-tax-on-returns-store  pic 9(9)V99 value 0.
+
+       01 ws-work-fields.
+           05 ws-tax-for-this-line     pic 9(9)V99.
+           05 ws-net-sales-store       pic S9(9)V99.
+           05 ws-net-tax-owing-store   pic S9(9)V99.
+
+      *    exception detail line -- same 80-byte layout used by
+      *    Program1/Program4/Program6.
+       01 ws-exception-detail.
+           05 filler                   pic x(11) value "EXCEPTION: ".
+           05 ws-exc-trans-code        pic x.
+           05 filler                   pic x(2)  value spaces.
+           05 ws-exc-store             pic x(2).
+           05 filler                   pic x(2)  value spaces.
+           05 ws-exc-invoice           pic x(9).
+           05 filler                   pic x(2)  value spaces.
+           05 ws-exc-reason            pic x(48).
+           05 filler                   pic x(3)  value spaces.
+
+       01 ws-r-heading.
+           05 filler                   pic x(20) value
+               "NET SALES RECON RPT".
+           05 filler                   pic x(33) value spaces.
+           05 filler                   pic x(20) value
+               "Group 6 : Smit Patel".
+
+       01 ws-r-heading-for-line1.
+           05 filler                   pic X(5)  value "Store".
+           05 filler                   pic X(3)  value spaces.
+           05 filler                   pic X(12) value "Gross S & L".
+           05 filler                   pic X(3)  value spaces.
+           05 filler                   pic X(12) value "Returns".
+           05 filler                   pic X(3)  value spaces.
+           05 filler                   pic X(12) value "Net Sales".
+           05 filler                   pic X(3)  value spaces.
+           05 filler                   pic X(15) value "Net Tax Owing".
+
+       01 ws-blank-line.
+           05 filler                   pic x(73) value spaces.
+
+       01 ws-repo-info.
+           05 filler                   pic X(2)  value spaces.
+           05 ws-str-num               pic 99.
+           05 filler                   pic X(6)  value spaces.
+           05 ws-gross-val             pic $(6)9.99.
+           05 filler                   pic X(3)  value spaces.
+           05 ws-returns-val           pic $(6)9.99.
+           05 filler                   pic X(3)  value spaces.
+           05 ws-net-sales-val         pic -$(5)9.99.
+           05 filler                   pic X(3)  value spaces.
+           05 ws-net-tax-val           pic -$(5)9.99.
+
+       01 ws-grand-total-line.
+           05 filler                   pic x(35)
+               value "  TOTAL NET TAX OWING ALL STORES : ".
+           05 ws-grand-tax-val         pic -$(7)9.99.
+           05 filler                   pic x(29) value spaces.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ACCUMULATE-SL
+               UNTIL WS-SL-EOF-FLAG = "Y".
+           PERFORM 2100-ACCUMULATE-RETURNS
+               UNTIL WS-RET-EOF-FLAG = "Y".
+           PERFORM 3000-PRINT-REPORT.
+           PERFORM 9999-CLOSE-OUT.
+           GOBACK.
+       0000-END.
+
+       1000-INITIALIZE.
+           MOVE "N"                    to WS-SL-EOF-FLAG.
+           MOVE "N"                    to WS-RET-EOF-FLAG.
+           PERFORM 0050-LOAD-STORE-MASTER.
+           OPEN INPUT sl-input-file.
+           OPEN INPUT returns-input-file.
+           OPEN OUTPUT output-file.
+           OPEN OUTPUT invoice-exception-file.
+           OPEN OUTPUT recon-exception-file.
+           WRITE print-line from ws-r-heading.
+       1000-END.
+
+       0050-LOAD-STORE-MASTER.
+           OPEN INPUT store-master-file.
+           PERFORM 0060-READ-STORE-MASTER.
+           PERFORM 0070-BUILD-STORE-TABLE UNTIL WS-SM-EOF-FLAG = "Y".
+           CLOSE store-master-file.
+       0050-END.
+
+       0060-READ-STORE-MASTER.
+           READ store-master-file
+               AT END MOVE "Y"          to WS-SM-EOF-FLAG
+           END-READ.
+       0060-END.
+
+       0070-BUILD-STORE-TABLE.
+           if(SM-STORE-ACTIVE) then
+               ADD 1                    to ST-STORE-COUNT
+               SET ST-IDX               to ST-STORE-COUNT
+               move SM-STORE-NUMBER     to ST-STORE-NUMBER(ST-IDX)
+               move SM-JURISDICTION-CODE
+                                        to ST-JURISDICTION-CODE(ST-IDX)
+               move SM-TAX-RATE         to ST-TAX-RATE(ST-IDX)
+               move SM-STORE-NAME       to ST-STORE-NAME(ST-IDX)
+               move SM-STORE-STATUS     to ST-STORE-STATUS(ST-IDX)
+           end-if.
+           PERFORM 0060-READ-STORE-MASTER.
+       0070-END.
+
+       2000-ACCUMULATE-SL.
+           READ sl-input-file
+               AT END MOVE "Y" to WS-SL-EOF-FLAG
+               NOT AT END PERFORM 2010-POST-SL-RECORD
+           END-READ.
+       2000-END.
+
+       2010-POST-SL-RECORD.
+           PERFORM 0250-VALIDATE-SL-RECORD.
+
+           if(WS-LINE-INVALID) then
+               move sl-trans-code       to ws-exc-trans-code
+               move sl-num-of-store     to ws-exc-store
+               move sl-num-of-invoice   to ws-exc-invoice
+               PERFORM 0260-WRITE-RECON-EXCEPTION
+           else
+               move sl-num-of-invoice   to ws-lookup-invoice
+               move "S"                 to ws-invoice-source
+               PERFORM 2700-CHECK-DUPLICATE-INVOICE
+
+               if(NOT WS-INVOICE-FOUND) then
+                   SET indx-for-store   to 1
+                   PERFORM 2020-FIND-SL-STORE VARYING indx-for-store
+                       from 1 BY 1
+                       until indx-for-store > ST-STORE-COUNT
+               end-if
+           end-if.
+       2010-END.
+
+       0250-VALIDATE-SL-RECORD.
+           SET WS-LINE-VALID                to true.
+
+           if(sl-trans-code NOT = "S") and (sl-trans-code NOT = "L")
+               then
+               SET WS-LINE-INVALID          to true
+               move "INVALID TRANS CODE - MUST BE S OR L"
+                                            to ws-exc-reason
+           else if(sl-type-of-payment NOT = "CA") and
+               (sl-type-of-payment NOT = "CR") and
+               (sl-type-of-payment NOT = "DB") then
+               SET WS-LINE-INVALID          to true
+               move "INVALID PAYMENT TYPE - MUST BE CA/CR/DB"
+                                            to ws-exc-reason
+           else
+               SET indx-for-store           to 1
+               SET WS-LINE-INVALID          to true
+               PERFORM 0255-CHECK-SL-STORE-VALID
+                   VARYING indx-for-store from 1 BY 1
+                   until indx-for-store > ST-STORE-COUNT
+                   or WS-LINE-VALID
+               if(WS-LINE-INVALID) then
+                   move "INVALID STORE NUMBER - NOT ON STORE MASTER"
+                                            to ws-exc-reason
+               end-if
+           end-if.
+       0250-END.
+
+       0255-CHECK-SL-STORE-VALID.
+           SET ST-IDX                       to indx-for-store.
+           if(sl-num-of-store = ST-STORE-NUMBER(ST-IDX)) then
+               SET WS-LINE-VALID            to true
+           end-if.
+       0255-END.
+
+       2020-FIND-SL-STORE.
+           SET ST-IDX                  to indx-for-store.
+           if(sl-num-of-store = ST-STORE-NUMBER(ST-IDX)) then
+               ADD sl-trans-amnt
+                                       to ws-gross-sl-store(
+                                       indx-for-store)
+               compute ws-tax-for-this-line ROUNDED =
+                   (sl-trans-amnt * ST-TAX-RATE(ST-IDX)) / 100
+               ADD ws-tax-for-this-line
+                                       to ws-tax-on-sl-store(
+                                       indx-for-store)
+           end-if.
+       2020-END.
+
+       2100-ACCUMULATE-RETURNS.
+           READ returns-input-file
+               AT END MOVE "Y" to WS-RET-EOF-FLAG
+               NOT AT END PERFORM 2110-POST-RETURN-RECORD
+           END-READ.
+       2100-END.
+
+       2110-POST-RETURN-RECORD.
+           PERFORM 0251-VALIDATE-RET-RECORD.
+
+           if(WS-LINE-INVALID) then
+               move ret-trans-code      to ws-exc-trans-code
+               move ret-num-of-store    to ws-exc-store
+               move ret-num-of-invoice  to ws-exc-invoice
+               PERFORM 0260-WRITE-RECON-EXCEPTION
+           else
+               move ret-num-of-invoice  to ws-lookup-invoice
+               move "R"                 to ws-invoice-source
+               PERFORM 2700-CHECK-DUPLICATE-INVOICE
+
+               if(NOT WS-INVOICE-FOUND) then
+                   SET indx-for-store   to 1
+                   PERFORM 2120-FIND-RET-STORE VARYING indx-for-store
+                       from 1 BY 1
+                       until indx-for-store > ST-STORE-COUNT
+               end-if
+           end-if.
+       2110-END.
+
+       0251-VALIDATE-RET-RECORD.
+           SET WS-LINE-VALID                to true.
+
+           if(ret-trans-code NOT = "R") then
+               SET WS-LINE-INVALID          to true
+               move "INVALID TRANS CODE - MUST BE R"
+                                            to ws-exc-reason
+           else if(ret-type-of-payment NOT = "CA") and
+               (ret-type-of-payment NOT = "CR") and
+               (ret-type-of-payment NOT = "DB") then
+               SET WS-LINE-INVALID          to true
+               move "INVALID PAYMENT TYPE - MUST BE CA/CR/DB"
+                                            to ws-exc-reason
+           else
+               SET indx-for-store           to 1
+               SET WS-LINE-INVALID          to true
+               PERFORM 0256-CHECK-RET-STORE-VALID
+                   VARYING indx-for-store from 1 BY 1
+                   until indx-for-store > ST-STORE-COUNT
+                   or WS-LINE-VALID
+               if(WS-LINE-INVALID) then
+                   move "INVALID STORE NUMBER - NOT ON STORE MASTER"
+                                            to ws-exc-reason
+               end-if
+           end-if.
+       0251-END.
+
+       0256-CHECK-RET-STORE-VALID.
+           SET ST-IDX                       to indx-for-store.
+           if(ret-num-of-store = ST-STORE-NUMBER(ST-IDX)) then
+               SET WS-LINE-VALID            to true
+           end-if.
+       0256-END.
+
+       0260-WRITE-RECON-EXCEPTION.
+           write recon-exception-line from ws-exception-detail
+               after advancing 1 line.
+       0260-END.
+
+       2120-FIND-RET-STORE.
+           SET ST-IDX                  to indx-for-store.
+           if(ret-num-of-store = ST-STORE-NUMBER(ST-IDX)) then
+               ADD ret-trans-amnt
+                                       to ws-returns-store(
+                                       indx-for-store)
+               compute ws-tax-for-this-line ROUNDED =
+                   (ret-trans-amnt * ST-TAX-RATE(ST-IDX)) / 100
+               ADD ws-tax-for-this-line
+                                       to ws-tax-on-returns-store(
+                                       indx-for-store)
+           end-if.
+       2120-END.
+
+       3000-PRINT-REPORT.
+           write print-line    from ws-r-heading-for-line1
+               after advancing 2 line.
+           write print-line    from ws-blank-line
+               after advancing 1 line.
+
+           SET indx-for-store          to 1
+           PERFORM 3010-PRINT-STORE-LINE VARYING indx-for-store
+               from 1 BY 1
+               until indx-for-store > ST-STORE-COUNT.
+
+           PERFORM 3020-PRINT-GRAND-TOTAL.
+       3000-END.
+
+       3010-PRINT-STORE-LINE.
+           SET ST-IDX                  to indx-for-store.
+           compute ws-net-sales-store =
+               ws-gross-sl-store(indx-for-store) -
+               ws-returns-store(indx-for-store).
+           compute ws-net-tax-owing-store =
+               ws-tax-on-sl-store(indx-for-store) -
+               ws-tax-on-returns-store(indx-for-store).
+
+           move ST-STORE-NUMBER(ST-IDX) to ws-str-num.
+           move ws-gross-sl-store(indx-for-store) to ws-gross-val.
+           move ws-returns-store(indx-for-store)  to ws-returns-val.
+           move ws-net-sales-store             to ws-net-sales-val.
+           move ws-net-tax-owing-store         to ws-net-tax-val.
+
+           write print-line from ws-repo-info
+               after advancing 1 line.
+       3010-END.
+
+       3020-PRINT-GRAND-TOTAL.
+           MOVE 0                      to ws-net-tax-owing-store.
+           SET indx-for-store          to 1
+           PERFORM 3030-ADD-GRAND-TAX VARYING indx-for-store from 1 BY 1
+               until indx-for-store > ST-STORE-COUNT.
+
+           move ws-net-tax-owing-store to ws-grand-tax-val.
+           write print-line from ws-grand-total-line
+               after advancing 2 line.
+       3020-END.
+
+       3030-ADD-GRAND-TAX.
+           compute ws-net-tax-owing-store = ws-net-tax-owing-store +
+               ws-tax-on-sl-store(indx-for-store) -
+               ws-tax-on-returns-store(indx-for-store).
+       3030-END.
+
+       2700-CHECK-DUPLICATE-INVOICE.
+           MOVE "N"                    to WS-INVOICE-FOUND-SW.
+           SET ws-invoice-idx          to 1
+           PERFORM 2710-SEARCH-INVOICE VARYING ws-invoice-idx
+               from 1 BY 1
+               until ws-invoice-idx > ws-invoice-count
+               or WS-INVOICE-FOUND.
+
+           if(WS-INVOICE-FOUND) then
+               PERFORM 2720-WRITE-INVOICE-EXCEPTION
+           end-if.
+
+           ADD 1                        to ws-invoice-count
+           SET ws-invoice-idx           to ws-invoice-count
+           move ws-lookup-invoice       to
+                                       ws-invoice-entry(ws-invoice-idx).
+       2700-END.
+
+       2710-SEARCH-INVOICE.
+           if(ws-invoice-entry(ws-invoice-idx) = ws-lookup-invoice) then
+               SET WS-INVOICE-FOUND    to true
+           end-if.
+       2710-END.
+
+       2720-WRITE-INVOICE-EXCEPTION.
+           move ws-lookup-invoice       to ws-exc-invoice-num.
+           move ws-invoice-source       to ws-exc-source.
+           write invoice-exception-line from ws-invoice-exc-detail
+               after advancing 1 line.
+       2720-END.
+
+       9999-CLOSE-OUT.
+           CLOSE sl-input-file returns-input-file output-file
+               invoice-exception-file recon-exception-file.
+       9999-END.
+
+       END PROGRAM Program5.
