@@ -0,0 +1,394 @@
+       identification division.
+       program-id. Program6.
+       author.Smit Patel. Devansh Patel.
+
+       environment division.
+       input-output section.
+       file-control.
+           select sl-input-file
+               assign "../../../data/S&LRecords.dat"
+               organization is line sequential.
+      *
+           select returns-input-file
+               assign "../../../data/returns_records.dat"
+               organization is line sequential.
+      *
+           select output-file
+               assign "../../../data/SKUBreakdown.out"
+               organization is line sequential.
+      *
+           select store-master-file
+               assign "../../../data/store_master.dat"
+               organization is line sequential.
+      *
+           select exception-file
+               assign "../../../data/SKUExceptions.out"
+               organization is line sequential.
+      *
+       data division.
+       file section.
+       fd sl-input-file
+           data record is sl-input-line
+           record contains 36 characters.
+      *
+       01 sl-input-line.
+           05 sl-trans-code      pic X.
+           05 sl-trans-amnt    pic 9(5)V99.
+           05 sl-type-of-payment          pic XX.
+           05 sl-num-of-store          pic 99.
+           05 sl-num-of-invoice        pic X(9).
+           05 sl-sku              pic X(15).
+      *
+       fd returns-input-file
+           data record is ret-input-line
+           record contains 36 characters.
+      *
+       01 ret-input-line.
+           05 ret-trans-code      pic X.
+           05 ret-trans-amnt    pic 9(5)V99.
+           05 ret-type-of-payment          pic XX.
+           05 ret-num-of-store          pic 99.
+           05 ret-num-of-invoice        pic X(9).
+           05 ret-sku              pic X(15).
+      *
+       fd output-file
+           record contains 73 characters
+           data record is print-line.
+      *
+       01 print-line                   pic x(73).
+      *
+       fd store-master-file
+           data record is SM-STORE-RECORD.
+      *
+           COPY STORMAST.
+      *
+       fd exception-file
+           record contains 80 characters
+           data record is exception-line.
+      *
+       01 exception-line               pic x(80).
+      *
+       working-storage section.
+
+       01 ws-flags.
+           05 WS-SL-EOF-FLAG            pic X.
+           05 WS-RET-EOF-FLAG           pic X.
+           05 WS-SKU-FOUND-SW           pic X.
+               88 WS-SKU-FOUND              value "Y".
+           05 WS-SM-EOF-FLAG            pic X value "N".
+           05 WS-LINE-VALID-SW          pic X value "Y".
+               88 WS-LINE-VALID             value "Y".
+               88 WS-LINE-INVALID           value "N".
+
+           COPY STABLE.
+
+       01 ws-work-fields.
+           05 ws-lookup-key            pic X(15).
+           05 ws-tax-for-this-line     pic 9(9)V99.
+
+      *    tax is looked up per store from the store master table;
+      *    the store-number check at validation time captures the
+      *    matching table index so it can be reused for the lookup.
+       01 ws-store-lookup.
+           05 ws-store-search-idx      pic 9(4) value 0.
+           05 ws-matched-store-idx     pic 9(4) value 0.
+
+      *    exception detail line -- same 80-byte layout used by
+      *    Program1/Program4/Program5.
+       01 ws-exception-detail.
+           05 filler                   pic x(11) value "EXCEPTION: ".
+           05 ws-exc-trans-code        pic x.
+           05 filler                   pic x(2)  value spaces.
+           05 ws-exc-store             pic x(2).
+           05 filler                   pic x(2)  value spaces.
+           05 ws-exc-invoice           pic x(9).
+           05 filler                   pic x(2)  value spaces.
+           05 ws-exc-reason            pic x(48).
+           05 filler                   pic x(3)  value spaces.
+
+      *    SKU table grows as new SKU codes are seen in either file --
+      *    there is no SKU master, so the table is built on the fly.
+       01 ws-sku-table-control.
+           05 ws-sku-count             pic 9(4) value 0.
+
+       01 ws-sku-table.
+           05 ws-sku-entry OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON ws-sku-count
+                   INDEXED BY ws-sku-idx.
+               10 ws-sku-key           pic X(15).
+               10 ws-sku-sl-amount     pic 9(9)V99 value 0.
+               10 ws-sku-return-amount pic 9(9)V99 value 0.
+               10 ws-sku-tax-amount    pic S9(9)V99 value 0.
+
+       01 ws-r-heading.
+           05 filler                   pic x(20) value
+               "SKU SALES / TAX RPT".
+           05 filler                   pic x(33) value spaces.
+           05 filler                   pic x(20) value
+               "Group 6 : Smit Patel".
+
+       01 ws-r-heading-for-line1.
+           05 filler                   pic X(15) value "SKU Code".
+           05 filler                   pic X(3)  value spaces.
+           05 filler                   pic X(12) value "S&L Amount".
+           05 filler                   pic X(3)  value spaces.
+           05 filler                   pic X(12) value "Return Amt".
+           05 filler                   pic X(3)  value spaces.
+           05 filler                   pic X(12) value "Net Tax".
+
+       01 ws-blank-line.
+           05 filler                   pic x(73) value spaces.
+
+       01 ws-repo-info.
+           05 filler                   pic X(1)  value spaces.
+           05 ws-sku-val               pic X(15).
+           05 filler                   pic X(2)  value spaces.
+           05 ws-sl-amt-val            pic $(6)9.99.
+           05 filler                   pic X(3)  value spaces.
+           05 ws-ret-amt-val           pic $(6)9.99.
+           05 filler                   pic X(3)  value spaces.
+           05 ws-net-tax-val           pic -$(6)9.99.
+
+       01 ws-tno-skus.
+           05 filler                   pic x(35)
+               value "  total number of distinct SKUs  : ".
+           05 ws-tno-skus-val          pic zzz9.
+           05 filler                   pic x(34) value spaces.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ACCUMULATE-SL
+               UNTIL WS-SL-EOF-FLAG = "Y".
+           PERFORM 2100-ACCUMULATE-RETURNS
+               UNTIL WS-RET-EOF-FLAG = "Y".
+           PERFORM 3000-PRINT-REPORT.
+           PERFORM 9999-CLOSE-OUT.
+           GOBACK.
+       0000-END.
+
+       1000-INITIALIZE.
+           MOVE "N"                    to WS-SL-EOF-FLAG.
+           MOVE "N"                    to WS-RET-EOF-FLAG.
+           PERFORM 0050-LOAD-STORE-MASTER.
+           OPEN INPUT sl-input-file.
+           OPEN INPUT returns-input-file.
+           OPEN OUTPUT output-file.
+           OPEN OUTPUT exception-file.
+           WRITE print-line from ws-r-heading.
+       1000-END.
+
+       0050-LOAD-STORE-MASTER.
+           OPEN INPUT store-master-file.
+           PERFORM 0060-READ-STORE-MASTER.
+           PERFORM 0070-BUILD-STORE-TABLE UNTIL WS-SM-EOF-FLAG = "Y".
+           CLOSE store-master-file.
+       0050-END.
+
+       0060-READ-STORE-MASTER.
+           READ store-master-file
+               AT END move "Y"          to WS-SM-EOF-FLAG
+           END-READ.
+       0060-END.
+
+       0070-BUILD-STORE-TABLE.
+           if(SM-STORE-ACTIVE) then
+               ADD 1                    to ST-STORE-COUNT
+               SET ST-IDX               to ST-STORE-COUNT
+               move SM-STORE-NUMBER     to ST-STORE-NUMBER(ST-IDX)
+               move SM-JURISDICTION-CODE
+                                        to ST-JURISDICTION-CODE(ST-IDX)
+               move SM-TAX-RATE         to ST-TAX-RATE(ST-IDX)
+               move SM-STORE-NAME       to ST-STORE-NAME(ST-IDX)
+               move SM-STORE-STATUS     to ST-STORE-STATUS(ST-IDX)
+           end-if.
+           PERFORM 0060-READ-STORE-MASTER.
+       0070-END.
+
+       2000-ACCUMULATE-SL.
+           READ sl-input-file
+               AT END MOVE "Y" to WS-SL-EOF-FLAG
+               NOT AT END PERFORM 2010-POST-SL-RECORD
+           END-READ.
+       2000-END.
+
+       2010-POST-SL-RECORD.
+           PERFORM 0250-VALIDATE-SL-RECORD.
+
+           if(WS-LINE-INVALID) then
+               move sl-trans-code       to ws-exc-trans-code
+               move sl-num-of-store     to ws-exc-store
+               move sl-num-of-invoice   to ws-exc-invoice
+               PERFORM 0260-WRITE-EXCEPTION-LINE
+           else
+               MOVE sl-sku              to ws-lookup-key
+               PERFORM 2500-FIND-OR-ADD-SKU
+
+               ADD sl-trans-amnt
+                                       to ws-sku-sl-amount(ws-sku-idx)
+
+               compute ws-tax-for-this-line ROUNDED =
+                   (sl-trans-amnt *
+                   ST-TAX-RATE(ws-matched-store-idx)) / 100
+               ADD ws-tax-for-this-line
+                                       to ws-sku-tax-amount(ws-sku-idx)
+           end-if.
+       2010-END.
+
+       0250-VALIDATE-SL-RECORD.
+           SET WS-LINE-VALID                to true.
+
+           if(sl-trans-code NOT = "S") and (sl-trans-code NOT = "L")
+               then
+               SET WS-LINE-INVALID          to true
+               move "INVALID TRANS CODE - MUST BE S OR L"
+                                            to ws-exc-reason
+           else if(sl-type-of-payment NOT = "CA") and
+               (sl-type-of-payment NOT = "CR") and
+               (sl-type-of-payment NOT = "DB") then
+               SET WS-LINE-INVALID          to true
+               move "INVALID PAYMENT TYPE - MUST BE CA/CR/DB"
+                                            to ws-exc-reason
+           else
+               SET ws-store-search-idx      to 1
+               SET WS-LINE-INVALID          to true
+               PERFORM 0255-CHECK-SL-STORE-VALID
+                   VARYING ws-store-search-idx from 1 BY 1
+                   until ws-store-search-idx > ST-STORE-COUNT
+                   or WS-LINE-VALID
+               if(WS-LINE-INVALID) then
+                   move "INVALID STORE NUMBER - NOT ON STORE MASTER"
+                                            to ws-exc-reason
+               end-if
+           end-if.
+       0250-END.
+
+       0255-CHECK-SL-STORE-VALID.
+           SET ST-IDX                       to ws-store-search-idx.
+           if(sl-num-of-store = ST-STORE-NUMBER(ST-IDX)) then
+               SET WS-LINE-VALID            to true
+               SET ws-matched-store-idx     to ST-IDX
+           end-if.
+       0255-END.
+
+       2100-ACCUMULATE-RETURNS.
+           READ returns-input-file
+               AT END MOVE "Y" to WS-RET-EOF-FLAG
+               NOT AT END PERFORM 2110-POST-RETURN-RECORD
+           END-READ.
+       2100-END.
+
+       2110-POST-RETURN-RECORD.
+           PERFORM 0251-VALIDATE-RET-RECORD.
+
+           if(WS-LINE-INVALID) then
+               move ret-trans-code      to ws-exc-trans-code
+               move ret-num-of-store    to ws-exc-store
+               move ret-num-of-invoice  to ws-exc-invoice
+               PERFORM 0260-WRITE-EXCEPTION-LINE
+           else
+               MOVE ret-sku             to ws-lookup-key
+               PERFORM 2500-FIND-OR-ADD-SKU
+
+               ADD ret-trans-amnt
+                               to ws-sku-return-amount(ws-sku-idx)
+
+               compute ws-tax-for-this-line ROUNDED =
+                   (ret-trans-amnt *
+                   ST-TAX-RATE(ws-matched-store-idx)) / 100
+               SUBTRACT ws-tax-for-this-line
+                               from ws-sku-tax-amount(ws-sku-idx)
+           end-if.
+       2110-END.
+
+       0251-VALIDATE-RET-RECORD.
+           SET WS-LINE-VALID                to true.
+
+           if(ret-trans-code NOT = "R") then
+               SET WS-LINE-INVALID          to true
+               move "INVALID TRANS CODE - MUST BE R"
+                                            to ws-exc-reason
+           else if(ret-type-of-payment NOT = "CA") and
+               (ret-type-of-payment NOT = "CR") and
+               (ret-type-of-payment NOT = "DB") then
+               SET WS-LINE-INVALID          to true
+               move "INVALID PAYMENT TYPE - MUST BE CA/CR/DB"
+                                            to ws-exc-reason
+           else
+               SET ws-store-search-idx      to 1
+               SET WS-LINE-INVALID          to true
+               PERFORM 0256-CHECK-RET-STORE-VALID
+                   VARYING ws-store-search-idx from 1 BY 1
+                   until ws-store-search-idx > ST-STORE-COUNT
+                   or WS-LINE-VALID
+               if(WS-LINE-INVALID) then
+                   move "INVALID STORE NUMBER - NOT ON STORE MASTER"
+                                            to ws-exc-reason
+               end-if
+           end-if.
+       0251-END.
+
+       0256-CHECK-RET-STORE-VALID.
+           SET ST-IDX                       to ws-store-search-idx.
+           if(ret-num-of-store = ST-STORE-NUMBER(ST-IDX)) then
+               SET WS-LINE-VALID            to true
+               SET ws-matched-store-idx     to ST-IDX
+           end-if.
+       0256-END.
+
+       0260-WRITE-EXCEPTION-LINE.
+           write exception-line from ws-exception-detail
+               after advancing 1 line.
+       0260-END.
+
+       2500-FIND-OR-ADD-SKU.
+           MOVE "N"                    to WS-SKU-FOUND-SW.
+           SET ws-sku-idx              to 1.
+           PERFORM 2510-CHECK-SKU-ENTRY VARYING ws-sku-idx from 1 BY 1
+               until ws-sku-idx > ws-sku-count
+               or WS-SKU-FOUND.
+
+           if(NOT WS-SKU-FOUND) then
+               ADD 1                    to ws-sku-count
+               SET ws-sku-idx           to ws-sku-count
+               move ws-lookup-key       to ws-sku-key(ws-sku-idx)
+           end-if.
+       2500-END.
+
+       2510-CHECK-SKU-ENTRY.
+           if(ws-sku-key(ws-sku-idx) = ws-lookup-key) then
+               SET WS-SKU-FOUND         to true
+           end-if.
+       2510-END.
+
+       3000-PRINT-REPORT.
+           write print-line    from ws-r-heading-for-line1
+               after advancing 2 line.
+           write print-line    from ws-blank-line
+               after advancing 1 line.
+
+           SET ws-sku-idx              to 1
+           PERFORM 3010-PRINT-SKU-LINE VARYING ws-sku-idx from 1 BY 1
+               until ws-sku-idx > ws-sku-count.
+
+           move ws-sku-count            to ws-tno-skus-val.
+           write print-line from ws-tno-skus
+               after advancing 2 line.
+       3000-END.
+
+       3010-PRINT-SKU-LINE.
+           move ws-sku-key(ws-sku-idx)          to ws-sku-val.
+           move ws-sku-sl-amount(ws-sku-idx)    to ws-sl-amt-val.
+           move ws-sku-return-amount(ws-sku-idx) to ws-ret-amt-val.
+           move ws-sku-tax-amount(ws-sku-idx)   to ws-net-tax-val.
+
+           write print-line from ws-repo-info
+               after advancing 1 line.
+       3010-END.
+
+       9999-CLOSE-OUT.
+           CLOSE sl-input-file returns-input-file output-file
+               exception-file.
+       9999-END.
+
+       END PROGRAM Program6.
