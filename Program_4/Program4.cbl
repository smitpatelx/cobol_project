@@ -13,6 +13,33 @@
            select print-file
                assign "../../../data/returns_report.out"
                organization is line sequential.
+      *
+           select exception-file
+               assign "../../../data/returns_exceptions.out"
+               organization is line sequential.
+      *
+           select store-master-file
+               assign "../../../data/store_master.dat"
+               organization is line sequential.
+      *
+           select restart-file
+               assign "../../../data/returns_restart.dat"
+               organization is line sequential
+               file status is ws-restart-status.
+      *
+           select gl-extract-file
+               assign "../../../data/returns_gl_extract.out"
+               organization is line sequential.
+      *
+           select mtd-file
+               assign "../../../data/ReturnsMonthToDate.dat"
+               organization is line sequential
+               file status is ws-mtd-status.
+      *
+           select audit-file
+               assign "../../../data/RunHistoryAudit.out"
+               organization is line sequential
+               file status is ws-audit-status.
       *
        data division.
        file section.
@@ -33,11 +60,80 @@
            data record is print-line.
       *
        01 print-line pic x(73).
+      *
+       fd exception-file
+           record contains 80 characters
+           data record is exception-line.
+      *
+       01 exception-line pic x(80).
+      *
+       fd store-master-file
+           data record is SM-STORE-RECORD.
+      *
+           COPY STORMAST.
+      *
+      *  checkpoint record -- one line holding the count of input
+      *  records already processed and the page number reached, so
+      *  a rerun can skip past what the last run completed.
+       fd restart-file
+           record contains 20 characters
+           data record is restart-line.
+      *
+       01 restart-line.
+         05 rl-restart-count pic 9(9).
+         05 rl-restart-page pic 9(9).
+         05 filler pic x(2) value spaces.
+      *
+      *  comma-delimited extract for loading into the GL system --
+      *  one line per valid transaction, alongside the print report.
+       fd gl-extract-file
+           record contains 30 characters
+           data record is gl-extract-line.
+      *
+       01 gl-extract-line pic x(30).
+      *
+      *  running month-to-date total per store, carried forward
+      *  across daily runs and rewritten at the end of each run.
+       fd mtd-file
+           record contains 13 characters
+           data record is mtd-record.
+      *
+       01 mtd-record.
+         05 mtd-store-number pic 99.
+         05 mtd-store-total pic 9(9)V99.
+      *
+      *  shared run-history audit trail -- one line appended by every
+      *  run of this program, and by Program1, so a later
+      *  reconciliation can trace a discrepancy back to a run.
+       fd audit-file
+           record contains 64 characters
+           data record is audit-detail-line.
+      *
+           COPY RUNAUDIT.
       *
        working-storage section.
 
        01 ws-flags.
          05 WS-EOF-FLAGS pic XX.
+         05 WS-LINE-VALID-SW pic X value "Y".
+           88 WS-LINE-VALID value "Y".
+           88 WS-LINE-INVALID value "N".
+         05 WS-SM-EOF-FLAG pic X value "N".
+         05 ws-restart-status pic XX.
+         05 WS-INVOICE-FOUND-SW pic X value "N".
+           88 WS-INVOICE-FOUND value "Y".
+         05 WS-MTD-EOF-FLAG pic X value "N".
+         05 ws-mtd-status pic XX.
+         05 ws-audit-status pic XX.
+         05 WS-FIRST-TRANS-SW pic X value "Y".
+           88 WS-FIRST-TRANS value "Y".
+
+           COPY STABLE.
+
+       01 ws-restart-fields.
+         05 ws-skip-count pic 9(9) value 0.
+         05 ws-skip-idx pic 9(9) value 0.
+         05 ws-records-processed pic 9(9) value 0.
 
        01 ws-variables.
          05 ws-page-num pic 99 value 0.
@@ -48,32 +144,53 @@
          05 ws-total-cash pic 99 value 0.
          05 ws-total-credit pic 99 value 0.
          05 ws-total-debit pic 99 value 0.
-         05 ws-total-cash-per pic 99V99 value 0.
-         05 ws-total-credit-per pic 99V99 value 0.
-         05 ws-total-debit-per pic 99V99.
-         05 ws-total-tax pic 9(9)V99.
-         05 ws-total-num-stores pic 99 value 06.
+         05 ws-total-cash-per pic 999V99 value 0.
+         05 ws-total-credit-per pic 999V99 value 0.
+         05 ws-total-debit-per pic 999V99.
+         05 ws-total-tax pic 9(9)V99 value zeroes.
+         05 ws-grand-total-amount pic 9(9)V99 value ZEROES.
          05 ws-highest-trans-amount pic 9(9)V99 value ZEROES.
          05 ws-lowest-trans-amount pic 9(9)V99 value ZEROES.
          05 ws-highest-trans-store pic 99 value 00.
          05 ws-lowest-trans-store pic 99 value 00.
          05 ws-temp-total-trans pic 9(9)V99 value ZEROES.
-         05 ws-total-tran-per-store OCCURS 6 TIMES INDEXED BY
-                                    index-store.
-           10 ws-total-tran-store pic 9(9)V99 value ZEROES.
-       01 ws-store-numbers.
-         05 filler pic 99 value 01.
-         05 filler pic 99 value 02.
-         05 filler pic 99 value 03.
-         05 filler pic 99 value 04.
-         05 filler pic 99 value 05.
-         05 filler pic 99 value 12.
-
-       01 ws-store-num-const REDEFINES ws-store-numbers OCCURS 6 TIMES
-                             INDEXED BY index-const pic 99.
 
-       01 ws-constants.
-         05 ws-tax-applicable pic 99 value 13.
+      *  per-store accumulators -- sized off the store master table
+      *  loaded at 0050-LOAD-STORE-MASTER, not a fixed count.
+       01 ws-store-totals-table.
+         05 ws-total-tran-per-store OCCURS 1 TO 500 TIMES
+                                    DEPENDING ON ST-STORE-COUNT
+                                    INDEXED BY index-store.
+           10 ws-total-tran-store pic 9(9)V99 value ZEROES.
+           10 ws-mtd-tran-store pic 9(9)V99 value ZEROES.
+
+      *  month-to-date ranking, carried forward across runs via
+      *  mtd-file -- today's totals are folded in by
+      *  0420-FINALIZE-MTD-TOTALS before the file is rewritten.
+       01 ws-mtd-ranking.
+         05 ws-mtd-search-idx pic 9(4) value 0.
+         05 ws-maximum-mtd-amount pic 9(9)V99 value 0.
+         05 ws-minimum-mtd-amount pic 9(9)V99 value 0.
+         05 ws-maximum-mtd-store pic 99 value 00.
+         05 ws-minimum-mtd-store pic 99 value 00.
+
+      *  invoice numbers seen so far this run, grown as the file is
+      *  read, so a repeated invoice number can be caught before the
+      *  totals are finalized.
+       01 ws-invoice-table-control.
+         05 ws-invoice-count pic 9(6) value 0.
+
+       01 ws-invoice-table.
+         05 ws-invoice-entry OCCURS 1 TO 999999 TIMES
+                 DEPENDING ON ws-invoice-count
+                 INDEXED BY ws-invoice-idx
+                 pic X(9).
+
+      *  tax is looked up per store from the store master table --
+      *  ws-matched-store-idx is set by 420-CHECK-STORE-VALID once a
+      *  line's store number is confirmed against ST-STORE-TABLE.
+       01 ws-tax-lookup.
+         05 ws-matched-store-idx pic 9(4) value 0.
 
        01 ws-report-heading.
          05 filler pic x(25) value "FINAL PROJECT - PROGRAM 4".
@@ -83,8 +200,8 @@
        01 ws-report-heading-2.
          05 ws-rh-date pic 9(6) value zeroes.
          05 filler pic x(4) value spaces.
-         05 ws-rh-time pic 9(7) value zeroes.
-         05 filler pic x(43) value spaces.
+         05 ws-rh-time pic 9(8) value zeroes.
+         05 filler pic x(42) value spaces.
          05 filler pic x(13) value "Devansh Patel".
 
        01 ws-page-heading.
@@ -161,6 +278,29 @@
        01 ws-empty-line.
          05 filler pic x(73) value spaces.
 
+       01 ws-exception-detail.
+         05 filler pic x(11) value "EXCEPTION: ".
+         05 ws-exc-trans-code pic x.
+         05 filler pic x(2) value spaces.
+         05 ws-exc-store pic x(2).
+         05 filler pic x(2) value spaces.
+         05 ws-exc-invoice pic x(9).
+         05 filler pic x(2) value spaces.
+         05 ws-exc-reason pic x(48).
+         05 filler pic x(3) value spaces.
+
+       01 ws-gl-extract-detail.
+         05 gl-trans-code pic X.
+         05 filler pic X value ",".
+         05 gl-store-number pic 99.
+         05 filler pic X value ",".
+         05 gl-payment-type pic XX.
+         05 filler pic X value ",".
+         05 gl-amount pic 9(5).99.
+         05 filler pic X value ",".
+         05 gl-tax pic 9(5).99.
+         05 filler pic x(5) value spaces.
+
        01 ws-tno-R.
          05 filler pic x(35) value "Total number of R records    : ".
          05 ws-tno-R-val pic z9.
@@ -169,13 +309,13 @@
 
 
        01 ws-payment-t-per.
-         05 filler pic x(34) value "Payment Types Percentage: CASH- ".
-         05 ws-tper-cash-val pic z9.99.
-         05 filler pic x(12) value '%   CREDIT- '.
-         05 ws-tper-credit-val pic z9.99.
-         05 filler pic x(11) value '%   DEBIT- '.
-         05 ws-tper-debit-val pic z9.99.
-         05 filler pic x(4) value '%'.
+         05 filler pic x(33) value " Payment Types Percentage: CASH- ".
+         05 ws-tper-cash-val pic zz9.99.
+         05 filler pic x(10) value '% CREDIT- '.
+         05 ws-tper-credit-val pic zz9.99.
+         05 filler pic x(9)  value '% DEBIT- '.
+         05 ws-tper-debit-val pic zz9.99.
+         05 filler pic x(3) value '%'.
 
        01 ws-total-tax-owing.
            05 filler                           pic x(33) value
@@ -193,19 +333,50 @@
          05 filler pic x(15) value " TRANSACTION - ".
          05 ws-snum-w-l-R-val pic 99.
          05 filler pic x(21) value spaces.
+
+       01 ws-store-num-with-highest-mtd.
+         05 filler pic x(35) value "STORE NUMBER THAT HAS HIGHEST MTD".
+         05 filler pic x(15) value " TRANSACTION - ".
+         05 ws-snum-w-h-mtd-val pic 99.
+         05 filler pic x(21) value spaces.
+
+       01 ws-store-num-with-lowest-mtd.
+         05 filler pic x(35) value "STORE NUMBER THAT HAS LOWEST  MTD".
+         05 filler pic x(15) value " TRANSACTION - ".
+         05 ws-snum-w-l-mtd-val pic 99.
+         05 filler pic x(21) value spaces.
        77 ws-sub pic 99 value 1.
        PROCEDURE DIVISION.
        0100-READ-EMPLOYEES.
       *
+      *LOAD STORE MASTER TABLE
+      *
+           PERFORM 0050-LOAD-STORE-MASTER.
+      *
+      *CHECK FOR A CHECKPOINT LEFT BY AN INTERRUPTED RUN
+      *
+           PERFORM 0080-CHECK-RESTART.
+      *
       *OPEN FILES
       *
            OPEN INPUT in-file.
-           OPEN OUTPUT print-file.
-      *
+
+           IF (ws-skip-count > 0) THEN
+               OPEN EXTEND print-file
+               OPEN EXTEND exception-file
+               OPEN EXTEND gl-extract-file
+               PERFORM 0090-SKIP-TO-CHECKPOINT
+               MOVE ws-skip-count TO ws-records-processed
+           ELSE
+               OPEN OUTPUT print-file
+               OPEN OUTPUT exception-file
+               OPEN OUTPUT gl-extract-file
       *WRITE REPORT HEADING
-      *
-           write print-line from ws-report-heading.
-           write print-line from ws-report-heading-2.
+               ACCEPT ws-rh-date FROM DATE
+               ACCEPT ws-rh-time FROM TIME
+               write print-line from ws-report-heading
+               write print-line from ws-report-heading-2
+           END-IF.
       *START READING INPUT FILE
            READ in-file
                AT END
@@ -215,12 +386,137 @@
            PERFORM 0200-PROCESS-LINES UNTIL WS-EOF-FLAGS = 't'.
 
            PERFORM 0120-PRINT-FOOTER.
+           PERFORM 0059-APPEND-AUDIT-RECORD.
+           PERFORM 0098-CLEAR-CHECKPOINT.
 
       *CLOSE FILES AND GO BACK
-           CLOSE in-file print-file.
+           CLOSE in-file print-file exception-file gl-extract-file.
            GOBACK.
        0100-END.
 
+       0080-CHECK-RESTART.
+           MOVE 0 TO ws-skip-count.
+           OPEN INPUT restart-file.
+           IF (ws-restart-status = "00") THEN
+               READ restart-file
+                   AT END CONTINUE
+               END-READ
+               IF (ws-restart-status = "00") THEN
+                   MOVE rl-restart-count TO ws-skip-count
+                   MOVE rl-restart-page TO ws-page-num
+               END-IF
+               CLOSE restart-file
+           END-IF.
+       0080-END.
+
+       0090-SKIP-TO-CHECKPOINT.
+           PERFORM 0095-SKIP-ONE-RECORD VARYING ws-skip-idx FROM 1 BY 1
+               UNTIL ws-skip-idx > ws-skip-count
+               OR WS-EOF-FLAGS = "t".
+       0090-END.
+
+      *  a resumed run must still validate and accumulate every
+      *  record it skips past -- it was already durably printed,
+      *  exception-flagged, and GL-extracted by the interrupted run,
+      *  but every in-memory total starts back at zero, so the
+      *  totals, MTD fold-in, and audit record need this record
+      *  folded back in without writing it out a second time.
+       0095-SKIP-ONE-RECORD.
+           READ in-file
+               AT END
+                   MOVE "t" TO WS-EOF-FLAGS
+               NOT AT END
+                   PERFORM 0096-REPLAY-LINES
+           END-READ.
+       0095-END.
+
+       0096-REPLAY-LINES.
+           PERFORM 0250-VALIDATE-LINES.
+           IF (WS-LINE-VALID) THEN
+               PERFORM 0310-ACCUMULATE-LINES
+           END-IF.
+       0096-END.
+
+       0099-WRITE-CHECKPOINT.
+           OPEN OUTPUT restart-file.
+           MOVE ws-records-processed TO rl-restart-count.
+           MOVE ws-page-num TO rl-restart-page.
+           WRITE restart-line.
+           CLOSE restart-file.
+       0099-END.
+
+       0098-CLEAR-CHECKPOINT.
+           OPEN OUTPUT restart-file.
+           MOVE 0 TO rl-restart-count.
+           MOVE 0 TO rl-restart-page.
+           WRITE restart-line.
+           CLOSE restart-file.
+       0098-END.
+
+       0050-LOAD-STORE-MASTER.
+           OPEN INPUT store-master-file.
+           PERFORM 0060-READ-STORE-MASTER.
+           PERFORM 0070-BUILD-STORE-TABLE UNTIL WS-SM-EOF-FLAG = "Y".
+           CLOSE store-master-file.
+           PERFORM 0052-LOAD-MTD-TOTALS.
+       0050-END.
+
+      *  carries forward each store's running total from the prior
+      *  day's mtd-file.  a first-ever run finds no file and simply
+      *  leaves every store's month-to-date total at zero.
+       0052-LOAD-MTD-TOTALS.
+           OPEN INPUT mtd-file.
+           IF (ws-mtd-status = "00") THEN
+               PERFORM 0053-READ-MTD-RECORD
+               PERFORM 0054-POST-MTD-RECORD UNTIL WS-MTD-EOF-FLAG = "Y"
+               CLOSE mtd-file
+           END-IF.
+       0052-END.
+
+       0053-READ-MTD-RECORD.
+           READ mtd-file
+               AT END
+                   MOVE "Y" TO WS-MTD-EOF-FLAG
+           END-READ.
+       0053-END.
+
+       0054-POST-MTD-RECORD.
+           SET ws-mtd-search-idx TO 1
+           PERFORM 0055-MATCH-MTD-STORE VARYING ws-mtd-search-idx
+               FROM 1 BY 1
+               UNTIL ws-mtd-search-idx > ST-STORE-COUNT.
+           PERFORM 0053-READ-MTD-RECORD.
+       0054-END.
+
+       0055-MATCH-MTD-STORE.
+           SET ST-IDX TO ws-mtd-search-idx.
+           IF (mtd-store-number = ST-STORE-NUMBER(ST-IDX)) THEN
+               MOVE mtd-store-total
+                 TO ws-mtd-tran-store(ws-mtd-search-idx)
+           END-IF.
+       0055-END.
+
+       0060-READ-STORE-MASTER.
+           READ store-master-file
+               AT END
+                   MOVE "Y" TO WS-SM-EOF-FLAG
+           END-READ.
+       0060-END.
+
+       0070-BUILD-STORE-TABLE.
+           IF (SM-STORE-ACTIVE) THEN
+               ADD 1 TO ST-STORE-COUNT
+               SET ST-IDX TO ST-STORE-COUNT
+               MOVE SM-STORE-NUMBER TO ST-STORE-NUMBER(ST-IDX)
+               MOVE SM-JURISDICTION-CODE
+                 TO ST-JURISDICTION-CODE(ST-IDX)
+               MOVE SM-TAX-RATE TO ST-TAX-RATE(ST-IDX)
+               MOVE SM-STORE-NAME TO ST-STORE-NAME(ST-IDX)
+               MOVE SM-STORE-STATUS TO ST-STORE-STATUS(ST-IDX)
+           END-IF.
+           PERFORM 0060-READ-STORE-MASTER.
+       0070-END.
+
        0200-PROCESS-LINES.
 
            PERFORM 0110-PRINT-HEADINGS.
@@ -277,12 +573,24 @@
            write print-line from ws-store-num-with-lowest-R
              AFTER ADVANCING 1 LINE.
 
+           perform 0420-FINALIZE-MTD-TOTALS.
+
+           move ws-maximum-mtd-store to ws-snum-w-h-mtd-val.
+           write print-line from ws-store-num-with-highest-mtd
+             AFTER ADVANCING 2 LINE.
+
+           move ws-minimum-mtd-store to ws-snum-w-l-mtd-val.
+           write print-line from ws-store-num-with-lowest-mtd
+             AFTER ADVANCING 1 LINE.
+
        0120-END.
 
        0210-LINE-ON-A-PAGE.
-           ADD 1 TO ws-total-R.
            PERFORM 0300-PRINT-LINES.
 
+           ADD 1 TO ws-records-processed.
+           PERFORM 0099-WRITE-CHECKPOINT.
+
            READ in-file
                AT END
                    MOVE "t" TO WS-EOF-FLAGS
@@ -294,20 +602,50 @@
 
 
 
-           compute ws-total-cash-per rounded =
-             (ws-total-cash * 100) / ws-total-R.
+           if(ws-total-R > 0) then
+               compute ws-total-cash-per rounded =
+                 (ws-total-cash * 100) / ws-total-R
 
-           compute ws-total-credit-per rounded =
-             (ws-total-credit * 100) / ws-total-R.
+               compute ws-total-credit-per rounded =
+                 (ws-total-credit * 100) / ws-total-R
 
-           compute ws-total-debit-per rounded =
-             (ws-total-debit * 100) / ws-total-R.
+               compute ws-total-debit-per rounded =
+                 (ws-total-debit * 100) / ws-total-R
+           end-if.
 
        0400-END.
 
        0300-PRINT-LINES.
 
+           PERFORM 0250-VALIDATE-LINES.
+
+           IF (WS-LINE-INVALID) THEN
+               MOVE ZERO TO ws-tax-indi
+               PERFORM 0260-WRITE-EXCEPTION-LINES
+           ELSE
+               PERFORM 0310-ACCUMULATE-LINES
+               PERFORM 0270-WRITE-GL-EXTRACT-LINES
+           END-IF.
+
+           MOVE in-transaction-code TO ws-transaction-code.
+           MOVE in-transaction-amount TO ws-transaction-amount.
+           MOVE in-payment-type TO ws-payment-type.
+           MOVE in-store-number TO ws-store-number.
+           MOVE in-invoice-number TO ws-invoice-number.
+           MOVE in-sku-code TO ws-sku-code.
+           MOVE ws-tax-indi TO ws-taxes.
+
+           WRITE print-line FROM ws-report-details
+             AFTER ADVANCING 1 LINE.
+
+       0300-END.
 
+      *  the totals and GL-extract write both need a validated line
+      *  folded in the same way whether it is seen by the normal
+      *  per-page print loop or replayed past a restart checkpoint
+      *  by 0096-REPLAY-LINES -- this paragraph is the shared part.
+       0310-ACCUMULATE-LINES.
+           ADD 1 TO ws-total-R
 
            if (in-payment-type = "CA") then
                add 1 to ws-total-cash
@@ -317,33 +655,116 @@
                else
                    if (in-payment-type = "DB") THEN
                        add 1 to ws-total-debit
-                   end-if.
-      *    chnage
+                   end-if
+               end-if
+           end-if
 
            SET index-store to 1
-           PERFORM 410-PROCESS-STORES VARYING index-store FROM 1 BY 1
-             UNTIL index-store > ws-total-num-stores.
+           PERFORM 410-PROCESS-STORES VARYING index-store
+             FROM 1 BY 1
+             UNTIL index-store > ST-STORE-COUNT
 
            COMPUTE ws-tax-indi ROUNDED =
-             (in-transaction-amount * ws-tax-applicable) / 100.
+             (in-transaction-amount *
+             ST-TAX-RATE(ws-matched-store-idx)) / 100
+
+           add ws-tax-indi to ws-total-tax
+           add in-transaction-amount to ws-grand-total-amount.
+       0310-END.
+
+       0250-VALIDATE-LINES.
+
+           SET WS-LINE-VALID TO TRUE.
+
+           IF (in-transaction-code NOT = "R") THEN
+               SET WS-LINE-INVALID TO TRUE
+               MOVE "INVALID TRANS CODE - MUST BE R"
+                 TO ws-exc-reason
+           ELSE IF (in-payment-type NOT = "CA") AND
+               (in-payment-type NOT = "CR") AND
+               (in-payment-type NOT = "DB") THEN
+               SET WS-LINE-INVALID TO TRUE
+               MOVE "INVALID PAYMENT TYPE - MUST BE CA/CR/DB"
+                 TO ws-exc-reason
+           ELSE
+               SET index-store TO 1
+               SET WS-LINE-INVALID TO TRUE
+               PERFORM 420-CHECK-STORE-VALID VARYING index-store
+                 FROM 1 BY 1
+                 UNTIL index-store > ST-STORE-COUNT
+                 OR WS-LINE-VALID
+               IF (WS-LINE-INVALID) THEN
+                   MOVE "INVALID STORE NUMBER - NOT ON STORE MASTER"
+                     TO ws-exc-reason
+               ELSE
+                   PERFORM 0255-CHECK-DUPLICATE-INVOICE
+               END-IF
+           END-IF.
 
-           add ws-tax-indi to ws-total-tax.
+       0250-END.
+
+       0255-CHECK-DUPLICATE-INVOICE.
+           MOVE "N" TO WS-INVOICE-FOUND-SW.
+           SET ws-invoice-idx TO 1
+           PERFORM 0256-SEARCH-INVOICE VARYING ws-invoice-idx
+               FROM 1 BY 1
+               UNTIL ws-invoice-idx > ws-invoice-count
+               OR WS-INVOICE-FOUND.
+
+           IF (WS-INVOICE-FOUND) THEN
+               SET WS-LINE-INVALID TO TRUE
+               MOVE "DUPLICATE INVOICE NUMBER - ALREADY SEEN THIS RUN"
+                 TO ws-exc-reason
+           ELSE
+               ADD 1 TO ws-invoice-count
+               SET ws-invoice-idx TO ws-invoice-count
+               MOVE in-invoice-number
+                 TO ws-invoice-entry(ws-invoice-idx)
+           END-IF.
+       0255-END.
 
-           MOVE in-transaction-code TO ws-transaction-code.
-           MOVE in-transaction-amount TO ws-transaction-amount.
-           MOVE in-payment-type TO ws-payment-type.
-           MOVE in-store-number TO ws-store-number.
-           MOVE in-invoice-number TO ws-invoice-number.
-           MOVE in-sku-code TO ws-sku-code.
-           MOVE ws-tax-indi TO ws-taxes.
+       0256-SEARCH-INVOICE.
+           IF (ws-invoice-entry(ws-invoice-idx) = in-invoice-number)
+             THEN
+               SET WS-INVOICE-FOUND TO TRUE
+           END-IF.
+       0256-END.
 
-           WRITE print-line FROM ws-report-details
+       420-CHECK-STORE-VALID.
+           SET ST-IDX TO index-store.
+           IF (in-store-number = ST-STORE-NUMBER(ST-IDX)) THEN
+               SET WS-LINE-VALID TO TRUE
+               SET ws-matched-store-idx TO ST-IDX
+           END-IF.
+       420-END.
+
+       0260-WRITE-EXCEPTION-LINES.
+
+           MOVE in-transaction-code TO ws-exc-trans-code.
+           MOVE in-store-number TO ws-exc-store.
+           MOVE in-invoice-number TO ws-exc-invoice.
+
+           WRITE exception-line FROM ws-exception-detail
              AFTER ADVANCING 1 LINE.
 
-       0300-END.
+       0260-END.
+
+       0270-WRITE-GL-EXTRACT-LINES.
+
+           MOVE in-transaction-code TO gl-trans-code.
+           MOVE in-store-number TO gl-store-number.
+           MOVE in-payment-type TO gl-payment-type.
+           MOVE in-transaction-amount TO gl-amount.
+           MOVE ws-tax-indi TO gl-tax.
+
+           WRITE gl-extract-line FROM ws-gl-extract-detail
+             AFTER ADVANCING 1 LINE.
+
+       0270-END.
+
        410-PROCESS-STORES.
-           SET index-const TO index-store.
-           IF (in-store-number = ws-store-num-const(index-const)) THEN
+           SET ST-IDX TO index-store.
+           IF (in-store-number = ST-STORE-NUMBER(ST-IDX)) THEN
 
                ADD in-transaction-amount
                  TO ws-total-tran-store(index-store)
@@ -351,25 +772,119 @@
                MOVE ws-total-tran-store(index-store)
                  TO ws-temp-total-trans
 
-               IF (ws-temp-total-trans > ws-highest-trans-amount) THEN
-                   MOVE ws-store-num-const(index-const)
+               IF (WS-FIRST-TRANS) THEN
+                   MOVE ST-STORE-NUMBER(ST-IDX)
                      TO ws-highest-trans-store
                    MOVE ws-temp-total-trans
                      TO ws-highest-trans-amount
-               END-IF
-               MOVE ws-highest-trans-amount
-                 TO ws-lowest-trans-amount
-               IF (ws-temp-total-trans < ws-lowest-trans-amount)
-                 THEN
-
-                   MOVE ws-store-num-const(index-const)
+                   MOVE ST-STORE-NUMBER(ST-IDX)
                      TO ws-lowest-trans-store
                    MOVE ws-temp-total-trans
                      TO ws-lowest-trans-amount
+                   MOVE "N" TO WS-FIRST-TRANS-SW
+               ELSE
+                   IF (ws-temp-total-trans > ws-highest-trans-amount)
+                     THEN
+                       MOVE ST-STORE-NUMBER(ST-IDX)
+                         TO ws-highest-trans-store
+                       MOVE ws-temp-total-trans
+                         TO ws-highest-trans-amount
+                   END-IF
+                   IF (ws-temp-total-trans < ws-lowest-trans-amount)
+                     THEN
+
+                       MOVE ST-STORE-NUMBER(ST-IDX)
+                         TO ws-lowest-trans-store
+                       MOVE ws-temp-total-trans
+                         TO ws-lowest-trans-amount
+                   END-IF
                END-IF
 
            END-IF.
 
        410-END.
 
+      *  folds today's per-store totals into the carried-forward
+      *  month-to-date totals and ranks the stores by the result,
+      *  then rewrites mtd-file so tomorrow's run picks it up.
+       0420-FINALIZE-MTD-TOTALS.
+           SET index-store TO 1
+           PERFORM 0421-ACCUMULATE-ONE-STORE-MTD VARYING index-store
+               FROM 1 BY 1
+               UNTIL index-store > ST-STORE-COUNT.
+           PERFORM 0056-SAVE-MTD-TOTALS.
+       0420-END.
+
+       0421-ACCUMULATE-ONE-STORE-MTD.
+           SET ST-IDX TO index-store.
+           ADD ws-total-tran-store(index-store)
+             TO ws-mtd-tran-store(index-store).
+
+           IF (index-store = 1) THEN
+               MOVE ST-STORE-NUMBER(ST-IDX)
+                 TO ws-maximum-mtd-store
+               MOVE ws-mtd-tran-store(index-store)
+                 TO ws-maximum-mtd-amount
+               MOVE ST-STORE-NUMBER(ST-IDX)
+                 TO ws-minimum-mtd-store
+               MOVE ws-mtd-tran-store(index-store)
+                 TO ws-minimum-mtd-amount
+           ELSE
+               IF (ws-mtd-tran-store(index-store) >
+               ws-maximum-mtd-amount) THEN
+                   MOVE ST-STORE-NUMBER(ST-IDX)
+                     TO ws-maximum-mtd-store
+                   MOVE ws-mtd-tran-store(index-store)
+                     TO ws-maximum-mtd-amount
+               END-IF
+               IF (ws-mtd-tran-store(index-store) <
+               ws-minimum-mtd-amount)
+                 THEN
+                   MOVE ST-STORE-NUMBER(ST-IDX)
+                     TO ws-minimum-mtd-store
+                   MOVE ws-mtd-tran-store(index-store)
+                     TO ws-minimum-mtd-amount
+               END-IF
+           END-IF.
+       0421-END.
+
+       0056-SAVE-MTD-TOTALS.
+           OPEN OUTPUT mtd-file.
+           SET index-store TO 1
+           PERFORM 0057-WRITE-ONE-MTD-RECORD VARYING index-store
+               FROM 1 BY 1
+               UNTIL index-store > ST-STORE-COUNT.
+           CLOSE mtd-file.
+       0056-END.
+
+       0057-WRITE-ONE-MTD-RECORD.
+           SET ST-IDX TO index-store.
+           MOVE ST-STORE-NUMBER(ST-IDX) TO mtd-store-number.
+           MOVE ws-mtd-tran-store(index-store) TO mtd-store-total.
+           WRITE mtd-record.
+       0057-END.
+
+      *  appends one line to the shared run-history audit trail -- a
+      *  first-ever run finds no audit-file yet, so the existence
+      *  check mirrors 0080-CHECK-RESTART's OPEN INPUT/file-status
+      *  test rather than assuming the file is already there.
+       0059-APPEND-AUDIT-RECORD.
+           ACCEPT AUDIT-RUN-DATE FROM DATE.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           MOVE "PROGRAM4" TO AUDIT-PROGRAM-ID.
+           MOVE ws-records-processed TO AUDIT-RECORD-COUNT.
+           MOVE ws-total-tax TO AUDIT-TOTAL-TAX.
+           MOVE ws-grand-total-amount TO AUDIT-TOTAL-AMOUNT.
+
+           OPEN INPUT audit-file.
+           IF (ws-audit-status = "00") THEN
+               CLOSE audit-file
+               OPEN EXTEND audit-file
+           ELSE
+               OPEN OUTPUT audit-file
+           END-IF.
+           WRITE audit-detail-line.
+           CLOSE audit-file.
+       0059-END.
+
        END PROGRAM program4.
